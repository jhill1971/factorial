@@ -0,0 +1,628 @@
+000010* BATCH DRIVER FOR THE FACTORIAL CALCULATOR. READS FACTIN,
+000020* CALLS THE FACTORIAL SUBPROGRAM FOR EACH RECORD, AND FILES
+000030* THE RESULTS TO A REPORT AND AN AUDIT LOG.
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. FACTDRV.
+000060 AUTHOR. JAMES HILL.
+000070 INSTALLATION. COMBINATORICS BATCH GROUP.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*
+000110*-----------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*-----------------------------------------------------------
+000140*    2026-08-09  JH  ORIGINAL VERSION (AS PROGRAM-ID FACTORIAL)
+000150*                    - SINGLE ACCEPT/DISPLAY MAIN PROGRAM.
+000160*    2026-08-09  JH  REPLACED SINGLE ACCEPT WITH BATCH FILE
+000170*                    INPUT (FACTIN) SO THE PROGRAM CAN RUN
+000180*                    AS AN UNATTENDED NIGHTLY JOB STEP.
+000190*    2026-08-09  JH  REPLACED THE PIC 9(18) RESULT FIELD WITH
+000200*                    A DIGIT-GROUP BIG-NUMBER ACCUMULATOR SO
+000210*                    RESULTS PAST 20! NO LONGER OVERFLOW
+000220*                    SILENTLY; TRUE OVERFLOW IS NOW REPORTED.
+000230*    2026-08-09  JH  ADDED REPORT-FILE - A PRINTED REPORT WITH
+000240*                    HEADERS, RUN DATE, AND PAGE BREAKS - SO
+000250*                    RESULTS CAN BE FILED INSTEAD OF SCROLLING
+000260*                    PAST ON THE CONSOLE.
+000270*    2026-08-09  JH  ADDED FACTAUD AUDIT LOG SO EVERY CALCULA-
+000280*                    TION CAN BE TRACED BACK TO AN OPERATOR
+000290*                    AND A TIMESTAMP.
+000300*    2026-08-09  JH  EXTRACTED THE CALCULATION LOOP INTO A NEW
+000310*                    CALLABLE SUBPROGRAM, PROGRAM-ID FACTORIAL,
+000320*                    AND RENAMED THIS BATCH DRIVER TO FACTDRV
+000330*                    SO IT NO LONGER SHARES THE FACTORIAL NAME
+000340*                    WITH THE ROUTINE IT NOW CALLS.
+000350*    2026-08-09  JH  ADDED THE FACTAB LOOKUP FILE (LOADED BY
+000360*                    FACTABLD) SO 0-20, THE VALUES REQUESTED
+000370*                    MOST OFTEN IN BATCH, SKIP THE COMPUTE
+000380*                    LOOP ENTIRELY.
+000390*    2026-08-09  JH  ADDED FACTCKPT CHECKPOINT RECORDING AND THE
+000400*                    FACTRST RESTART CARD SO A LONG FACTIN RUN
+000410*                    THAT ABENDS PARTWAY THROUGH CAN BE RESTARTED
+000420*                    FROM THE LAST CHECKPOINT INSTEAD OF FROM
+000430*                    RECORD ONE.
+000440*    2026-08-09  JH  CHANGED STOP RUN TO GOBACK SO FACTMENU CAN
+000450*                    CALL THIS AS ITS BATCH-MODE OPTION AND GET
+000460*                    CONTROL BACK; BEHAVES THE SAME AS BEFORE
+000470*                    WHEN FACTDRV IS RUN STANDALONE.
+000480*    2026-08-09  JH  ADDED FACTXTR, A DOWNSTREAM EXTRACT FILE
+000490*                    (RECORD LAYOUT FACTREC) SO THE PLANNED
+000500*                    NPR/NCR COMBINATORICS PROGRAM HAS A STABLE
+000510*                    MACHINE-READABLE SOURCE OF FACTORIAL
+000520*                    RESULTS INSTEAD OF SCRAPING THE REPORT.
+000530*    2026-08-09  JH  WIDENED AUD-DETAIL-LINE/FACTAUD-RECORD AND
+000540*                    CHANGED THE AUDIT STRING TO STOP AT THE END
+000550*                    OF THE RESULT DIGITS INSTEAD OF PULLING ALL
+000560*                    60 BYTES OF WS-BIG-DISPLAY, WHICH WAS
+000570*                    TRUNCATING RESULTS OF 39! AND UP.
+000580*    2026-08-09  JH  ADDED WS-INIT-SW SO BEGIN NO LONGER ENTERS
+000590*                    THE MAIN PROCESSING LOOP WHEN 1000-INITIALIZE
+000600*                    FAILED TO OPEN A REQUIRED FILE.
+000610*    2026-08-09  JH  FIXED 6000-WRITE-AUDIT-RECORD TO BRANCH ON
+000620*                    WS-OVERFLOW LIKE FACTSNGL ALREADY DID, SO
+000630*                    THE OVERFLOW MESSAGE NO LONGER GETS CUT OFF
+000640*                    AT ITS FIRST EMBEDDED SPACE BY DELIMITED BY
+000650*                    SPACE. ADDED A FACTCKPT-STATUS CHECK TO
+000660*                    7100-WRITE-CHECKPOINT SO A FAILED CHECKPOINT
+000670*                    WRITE STOPS THE BATCH INSTEAD OF SILENTLY
+000680*                    LEAVING THE RESTART CARD WITH NOWHERE VALID
+000690*                    TO RESUME FROM. ALSO CHANGED REPORT-FILE AND
+000700*                    FACTXTR TO OPEN EXTEND (LIKE FACTAUD ALREADY
+000710*                    DID) INSTEAD OF OPEN OUTPUT WHEN
+000720*                    WS-RESTARTING, SO A RESTARTED RUN NO LONGER
+000730*                    TRUNCATES AWAY THE REPORT AND EXTRACT ROWS
+000740*                    FROM RECORDS ALREADY PROCESSED BEFORE THE
+000750*                    ABEND.
+000760*    2026-08-09  JH  FACTCKPT-RECORD NOW ALSO CARRIES THE PAGE
+000770*                    COUNT AS OF THE CHECKPOINT, AND A NEW
+000780*                    1060-READ-CHECKPOINT-PAGE SEEDS WS-PAGE-
+000790*                    COUNT FROM IT WHEN WS-RESTARTING, SO A
+000800*                    RUN APPENDED TO REPORT-FILE CONTINUES ITS
+000810*                    PAGE NUMBERING INSTEAD OF STARTING OVER.
+000820*-----------------------------------------------------------
+000830 ENVIRONMENT DIVISION.
+000840 CONFIGURATION SECTION.
+000850 SPECIAL-NAMES.
+000860     C01 IS TOP-OF-PAGE.
+000870 INPUT-OUTPUT SECTION.
+000880 FILE-CONTROL.
+000890     SELECT FACTIN ASSIGN TO FACTIN
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS FACTIN-STATUS.
+000920     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS REPORT-STATUS.
+000950     SELECT FACTAUD ASSIGN TO FACTAUD
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS FACTAUD-STATUS.
+000980     SELECT FACTAB ASSIGN TO FACTAB
+000990         ORGANIZATION IS INDEXED
+001000         ACCESS MODE IS RANDOM
+001010         RECORD KEY IS FA-KEY
+001020         FILE STATUS IS FACTAB-STATUS.
+001030     SELECT FACTRST ASSIGN TO FACTRST
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS FACTRST-STATUS.
+001060     SELECT FACTCKPT ASSIGN TO FACTCKPT
+001070         ORGANIZATION IS LINE SEQUENTIAL
+001080         FILE STATUS IS FACTCKPT-STATUS.
+001090     SELECT FACTXTR ASSIGN TO FACTXTR
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001110         FILE STATUS IS FACTXTR-STATUS.
+001120*
+001130 DATA DIVISION.
+001140 FILE SECTION.
+001150 FD  FACTIN
+001160     RECORDING MODE IS F
+001170     LABEL RECORDS ARE STANDARD.
+001180 01  FACTIN-RECORD.
+001190     05  FI-INPUT-VALUE          PIC 9(05).
+001200     05  FILLER                  PIC X(75).
+001210*
+001220 FD  REPORT-FILE
+001230     RECORDING MODE IS F
+001240     LABEL RECORDS ARE STANDARD.
+001250 01  REPORT-RECORD               PIC X(132).
+001260*
+001270 FD  FACTAUD
+001280     RECORDING MODE IS F
+001290     LABEL RECORDS ARE STANDARD.
+001300 01  FACTAUD-RECORD              PIC X(100).
+001310*
+001320 FD  FACTAB
+001330     LABEL RECORDS ARE STANDARD.
+001340     COPY FACTABRC.
+001350*
+001360 FD  FACTRST
+001370     RECORDING MODE IS F
+001380     LABEL RECORDS ARE STANDARD.
+001390 01  FACTRST-RECORD.
+001400     05  RST-RESTART-IND         PIC X(01).
+001410     05  RST-RESTART-RECORD      PIC 9(08).
+001420     05  FILLER                  PIC X(71).
+001430*
+001440 FD  FACTCKPT
+001450     RECORDING MODE IS F
+001460     LABEL RECORDS ARE STANDARD.
+001470 01  FACTCKPT-RECORD.
+001480     05  CKPT-RECORD-NUMBER      PIC 9(08).
+001490     05  CKPT-PAGE-COUNT         PIC 9(03).
+001500*
+001510 FD  FACTXTR
+001520     RECORDING MODE IS F
+001530     LABEL RECORDS ARE STANDARD.
+001540     COPY FACTREC.
+001550*
+001560 WORKING-STORAGE SECTION.
+001570 01  WS-SWITCHES.
+001580     05  WS-FACTIN-EOF-SW        PIC X(01) VALUE "N".
+001590         88  FACTIN-EOF                    VALUE "Y".
+001600     05  WS-INIT-SW              PIC X(01) VALUE "Y".
+001610         88  WS-INIT-OK                     VALUE "Y".
+001620     05  WS-CKPT-SW              PIC X(01) VALUE "N".
+001630         88  WS-CKPT-FAILED                 VALUE "Y".
+001640*
+001650 01  WS-FILE-STATUSES.
+001660     05  FACTIN-STATUS           PIC X(02) VALUE SPACES.
+001670     05  REPORT-STATUS           PIC X(02) VALUE SPACES.
+001680     05  FACTAUD-STATUS          PIC X(02) VALUE SPACES.
+001690     05  FACTAB-STATUS           PIC X(02) VALUE SPACES.
+001700     05  FACTRST-STATUS          PIC X(02) VALUE SPACES.
+001710     05  FACTCKPT-STATUS         PIC X(02) VALUE SPACES.
+001720     05  FACTXTR-STATUS          PIC X(02) VALUE SPACES.
+001730*
+001740 01  WS-FACTAB-FOUND-SW          PIC X(01) VALUE "N".
+001750     88  WS-FACTAB-FOUND                    VALUE "Y".
+001760 01  WS-FACTAB-AVAILABLE-SW      PIC X(01) VALUE "N".
+001770     88  WS-FACTAB-AVAILABLE                VALUE "Y".
+001780*
+001790 01  WS-RESTART-SW               PIC X(01) VALUE "N".
+001800     88  WS-RESTARTING                      VALUE "Y".
+001810 01  WS-RECORD-NUMBER            PIC 9(08) COMP VALUE 0.
+001820 01  WS-RESTART-RECORD           PIC 9(08) COMP VALUE 0.
+001830 01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 100.
+001840*
+001850 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+001860 01  WS-RUN-TIME.
+001870     05  WS-RT-HH                PIC 9(02).
+001880     05  WS-RT-MM                PIC 9(02).
+001890     05  WS-RT-SS                PIC 9(02).
+001900 01  WS-AUDIT-TIMESTAMP          PIC X(19) VALUE SPACES.
+001910 01  AUD-DETAIL-LINE             PIC X(100) VALUE SPACES.
+001920*
+001930 01  WS-REPORT-CONTROLS.
+001940     05  WS-LINE-COUNT           PIC 9(03) COMP VALUE 99.
+001950     05  WS-PAGE-COUNT           PIC 9(03) COMP VALUE 0.
+001960     05  WS-MAX-LINES            PIC 9(03) COMP VALUE 20.
+001970*
+001980 01  WS-RUN-DATE.
+001990     05  WS-RD-YYYY              PIC 9(04).
+002000     05  WS-RD-MM                PIC 9(02).
+002010     05  WS-RD-DD                PIC 9(02).
+002020 01  WS-RUN-DATE-DISPLAY         PIC X(10) VALUE SPACES.
+002030 01  WS-INPUT-EDIT               PIC ZZZZ9.
+002040 01  WS-PAGE-EDIT                PIC ZZ9.
+002050*
+002060 01  RPT-TITLE-LINE              PIC X(132) VALUE
+002070     "FACTORIAL CALCULATION REPORT".
+002080 01  RPT-DATE-LINE               PIC X(132) VALUE SPACES.
+002090 01  RPT-COLUMN-LINE             PIC X(132) VALUE
+002100     "  INPUT VALUE       FACTORIAL RESULT".
+002110 01  RPT-DETAIL-LINE             PIC X(132) VALUE SPACES.
+002120*
+002130 01  USERINPUT                   PIC 9(05).
+002140     COPY FACTBIG.
+002150*
+002160 01  WS-BIG-FULL                 PIC X(60) VALUE SPACES.
+002170 01  WS-BIG-GROUP-EDIT           PIC 9(4).
+002180 01  WS-BIG-DISPLAY              PIC X(60) VALUE SPACES.
+002190 01  WS-FULL-PTR                 PIC 9(3) COMP VALUE 1.
+002200 01  WS-SCAN-POS                 PIC 9(3) COMP VALUE 1.
+002210 01  IX                          PIC 9(2) COMP.
+002220*
+002230 01  WS-OVERFLOW-SW              PIC X(01) VALUE "N".
+002240     88  WS-OVERFLOW                        VALUE "Y".
+002250 01  WS-FOUND-SW                 PIC X(01) VALUE "N".
+002260     88  WS-FOUND                           VALUE "Y".
+002270*
+002280 PROCEDURE DIVISION.
+002290*
+002300*-----------------------------------------------------------
+002310* 0000-MAINLINE - OPEN FACTIN, PROCESS EVERY RECORD IN THE
+002320* BATCH, THEN CLOSE UP AND RETURN CONTROL.
+002330*-----------------------------------------------------------
+002340 BEGIN.
+002350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002360     IF NOT WS-INIT-OK
+002370         GOBACK
+002380     END-IF.
+002390
+002400     PERFORM UNTIL FACTIN-EOF OR WS-CKPT-FAILED
+002410         PERFORM 3000-CALCULATE-FACTORIAL THRU 3000-EXIT
+002420         PERFORM 7000-CHECKPOINT-IF-DUE THRU 7000-EXIT
+002430         PERFORM 4000-READ-FACTIN THRU 4000-EXIT
+002440     END-PERFORM.
+002450
+002460     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002470     GOBACK.
+002480*
+002490*-----------------------------------------------------------
+002500* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+002510*-----------------------------------------------------------
+002520 1000-INITIALIZE.
+002530     DISPLAY "FACTORIAL CALCULATOR - BATCH RUN".
+002540     DISPLAY "---------------------------------".
+002550
+002560     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+002570     STRING WS-RD-MM "/" WS-RD-DD "/" WS-RD-YYYY
+002580         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+002590
+002600     MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
+002610     STRING WS-RUN-DATE-DISPLAY " " WS-RT-HH ":" WS-RT-MM ":"
+002620         WS-RT-SS DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP.
+002630
+002640     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+002650     IF WS-OPERATOR-ID = SPACES
+002660         MOVE "BATCH" TO WS-OPERATOR-ID
+002670     END-IF.
+002680
+002690     PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT.
+002700     IF WS-RESTARTING
+002710         PERFORM 1060-READ-CHECKPOINT-PAGE THRU 1060-EXIT
+002720     END-IF.
+002730     OPEN INPUT FACTIN.
+002740     IF FACTIN-STATUS NOT = "00"
+002750         DISPLAY "UNABLE TO OPEN FACTIN, STATUS = " FACTIN-STATUS
+002760         MOVE "N" TO WS-INIT-SW
+002770         GO TO 1000-EXIT
+002780     END-IF.
+002790
+002800     IF WS-RESTARTING
+002810         PERFORM 1100-SKIP-TO-RESTART THRU 1100-EXIT
+002820     END-IF.
+002830
+002840     IF WS-RESTARTING
+002850         OPEN EXTEND REPORT-FILE
+002860         IF REPORT-STATUS NOT = "00"
+002870             OPEN OUTPUT REPORT-FILE
+002880         END-IF
+002890     ELSE
+002900         OPEN OUTPUT REPORT-FILE
+002910     END-IF.
+002920     IF REPORT-STATUS NOT = "00"
+002930         DISPLAY "UNABLE TO OPEN REPORT-FILE, STATUS = "
+002940             REPORT-STATUS
+002950         MOVE "N" TO WS-INIT-SW
+002960         GO TO 1000-EXIT
+002970     END-IF.
+002980
+002990     OPEN EXTEND FACTAUD.
+003000     IF FACTAUD-STATUS NOT = "00"
+003010         OPEN OUTPUT FACTAUD
+003020     END-IF.
+003030     IF FACTAUD-STATUS NOT = "00"
+003040         DISPLAY "UNABLE TO OPEN FACTAUD, STATUS = "
+003050             FACTAUD-STATUS
+003060         MOVE "N" TO WS-INIT-SW
+003070         GO TO 1000-EXIT
+003080     END-IF.
+003090
+003100     OPEN INPUT FACTAB.
+003110     IF FACTAB-STATUS NOT = "00"
+003120         DISPLAY "FACTAB LOOKUP TABLE NOT AVAILABLE, STATUS = "
+003130             FACTAB-STATUS
+003140         MOVE "N" TO WS-FACTAB-AVAILABLE-SW
+003150     ELSE
+003160         MOVE "Y" TO WS-FACTAB-AVAILABLE-SW
+003170     END-IF.
+003180
+003190     IF WS-RESTARTING
+003200         OPEN EXTEND FACTXTR
+003210         IF FACTXTR-STATUS NOT = "00"
+003220             OPEN OUTPUT FACTXTR
+003230         END-IF
+003240     ELSE
+003250         OPEN OUTPUT FACTXTR
+003260     END-IF.
+003270     IF FACTXTR-STATUS NOT = "00"
+003280         DISPLAY "UNABLE TO OPEN FACTXTR, STATUS = "
+003290             FACTXTR-STATUS
+003300         MOVE "N" TO WS-INIT-SW
+003310         GO TO 1000-EXIT
+003320     END-IF.
+003330
+003340     PERFORM 4000-READ-FACTIN THRU 4000-EXIT.
+003350 1000-EXIT.
+003360     EXIT.
+003370*
+003380*-----------------------------------------------------------
+003390* 1050-CHECK-FOR-RESTART - LOOK FOR A FACTRST CONTROL CARD. IF
+003400* ONE IS PRESENT AND CALLS FOR A RESTART, REMEMBER THE RECORD
+003410* NUMBER TO RESUME FROM. NO CARD MEANS AN ORDINARY FULL RUN.
+003420*-----------------------------------------------------------
+003430 1050-CHECK-FOR-RESTART.
+003440     OPEN INPUT FACTRST.
+003450     IF FACTRST-STATUS = "00"
+003460         READ FACTRST
+003470             AT END
+003480                 CONTINUE
+003490         END-READ
+003500         IF FACTRST-STATUS = "00" AND RST-RESTART-IND = "Y"
+003510             MOVE RST-RESTART-RECORD TO WS-RESTART-RECORD
+003520             MOVE "Y" TO WS-RESTART-SW
+003530             DISPLAY "RESTARTING AT FACTIN RECORD "
+003540                 WS-RESTART-RECORD
+003550         END-IF
+003560         CLOSE FACTRST
+003570     END-IF.
+003580 1050-EXIT.
+003590     EXIT.
+003600*
+003610*-----------------------------------------------------------
+003620* 1060-READ-CHECKPOINT-PAGE - ON A RESTART, READ THE LAST
+003630* FACTCKPT RECORD FOR THE PAGE COUNT AS OF THE PRIOR RUN, SO
+003640* THE REPORT BEING EXTENDED CONTINUES ITS PAGE NUMBERING
+003650* INSTEAD OF STARTING OVER AT PAGE 1. NO USABLE CHECKPOINT
+003660* LEAVES WS-PAGE-COUNT AT ITS INITIAL VALUE OF 0.
+003670*-----------------------------------------------------------
+003680 1060-READ-CHECKPOINT-PAGE.
+003690     OPEN INPUT FACTCKPT.
+003700     IF FACTCKPT-STATUS = "00"
+003710         READ FACTCKPT
+003720             AT END
+003730                 CONTINUE
+003740         END-READ
+003750         IF FACTCKPT-STATUS = "00"
+003760             MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+003770         END-IF
+003780         CLOSE FACTCKPT
+003790     END-IF.
+003800 1060-EXIT.
+003810     EXIT.
+003820*
+003830*-----------------------------------------------------------
+003840* 1100-SKIP-TO-RESTART - RE-READ AND DISCARD FACTIN RECORDS UP
+003850* TO THE RESTART POINT SO THEY ARE NOT REPROCESSED.
+003860*-----------------------------------------------------------
+003870 1100-SKIP-TO-RESTART.
+003880     PERFORM UNTIL WS-RECORD-NUMBER >= WS-RESTART-RECORD
+003890             OR FACTIN-EOF
+003900         PERFORM 4000-READ-FACTIN THRU 4000-EXIT
+003910     END-PERFORM.
+003920 1100-EXIT.
+003930     EXIT.
+003940*
+003950*-----------------------------------------------------------
+003960* 3000-CALCULATE-FACTORIAL - CALL THE FACTORIAL SUBPROGRAM
+003970* FOR THE CURRENT FACTIN RECORD, THEN REPORT THE RESULT.
+003980*-----------------------------------------------------------
+003990 3000-CALCULATE-FACTORIAL.
+004000     MOVE FI-INPUT-VALUE TO USERINPUT.
+004010     MOVE "N" TO WS-FACTAB-FOUND-SW.
+004020
+004030     IF WS-FACTAB-AVAILABLE
+004040         MOVE USERINPUT TO FA-KEY
+004050         READ FACTAB
+004060             INVALID KEY
+004070                 MOVE "N" TO WS-FACTAB-FOUND-SW
+004080             NOT INVALID KEY
+004090                 MOVE "Y" TO WS-FACTAB-FOUND-SW
+004100         END-READ
+004110     END-IF.
+004120
+004130     IF WS-FACTAB-FOUND
+004140         PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 15
+004150             MOVE FA-RESULT-GROUP(IX) TO FACT-BIG-GROUP(IX)
+004160         END-PERFORM
+004170         MOVE "N" TO WS-OVERFLOW-SW
+004180     ELSE
+004190         CALL "FACTORIAL" USING USERINPUT FACT-BIG-NUMBER
+004200             WS-OVERFLOW-SW
+004210     END-IF.
+004220
+004230     IF WS-OVERFLOW
+004240         DISPLAY "THE FACTORIAL OF " USERINPUT
+004250             " RESULT EXCEEDS CAPACITY"
+004260         MOVE SPACES TO WS-BIG-DISPLAY
+004270         MOVE "RESULT EXCEEDS CAPACITY" TO WS-BIG-DISPLAY
+004280     ELSE
+004290         PERFORM 3200-FORMAT-BIG-RESULT THRU 3200-EXIT
+004300         DISPLAY "THE FACTORIAL OF " USERINPUT " IS "
+004310             WS-BIG-DISPLAY
+004320     END-IF.
+004330
+004340     PERFORM 5100-WRITE-REPORT-DETAIL THRU 5100-EXIT.
+004350     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+004360     IF NOT WS-OVERFLOW
+004370         PERFORM 6500-WRITE-EXTRACT-RECORD THRU 6500-EXIT
+004380     END-IF.
+004390 3000-EXIT.
+004400     EXIT.
+004410*
+004420*-----------------------------------------------------------
+004430* 3200-FORMAT-BIG-RESULT - EXPAND THE DIGIT GROUPS RETURNED
+004440* BY FACTORIAL INTO A PRINTABLE NUMBER WITH THE LEADING ZERO
+004450* GROUPS SUPPRESSED.
+004460*-----------------------------------------------------------
+004470 3200-FORMAT-BIG-RESULT.
+004480     MOVE SPACES TO WS-BIG-FULL.
+004490     MOVE 1 TO WS-FULL-PTR.
+004500     PERFORM VARYING IX FROM 15 BY -1 UNTIL IX < 1
+004510         MOVE FACT-BIG-GROUP(IX) TO WS-BIG-GROUP-EDIT
+004520         STRING WS-BIG-GROUP-EDIT DELIMITED BY SIZE
+004530             INTO WS-BIG-FULL
+004540             WITH POINTER WS-FULL-PTR
+004550     END-PERFORM.
+004560
+004570     MOVE "N" TO WS-FOUND-SW.
+004580     PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+004590             UNTIL WS-SCAN-POS > 59
+004600         IF WS-BIG-FULL(WS-SCAN-POS:1) NOT = "0"
+004610             MOVE "Y" TO WS-FOUND-SW
+004620         END-IF
+004630         IF WS-FOUND
+004640             EXIT PERFORM
+004650         END-IF
+004660     END-PERFORM.
+004670
+004680     MOVE SPACES TO WS-BIG-DISPLAY.
+004690     MOVE WS-BIG-FULL(WS-SCAN-POS:) TO WS-BIG-DISPLAY.
+004700 3200-EXIT.
+004710     EXIT.
+004720*
+004730*-----------------------------------------------------------
+004740* 4000-READ-FACTIN - READ THE NEXT BATCH RECORD, SETTING THE
+004750* END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED, AND COUNTING
+004760* SUCCESSFUL READS SO A CHECKPOINT CAN RECORD OUR POSITION.
+004770*-----------------------------------------------------------
+004780 4000-READ-FACTIN.
+004790     READ FACTIN
+004800         AT END
+004810             MOVE "Y" TO WS-FACTIN-EOF-SW
+004820     END-READ.
+004830     IF NOT FACTIN-EOF
+004840         ADD 1 TO WS-RECORD-NUMBER
+004850     END-IF.
+004860 4000-EXIT.
+004870     EXIT.
+004880*
+004890*-----------------------------------------------------------
+004900* 5000-WRITE-REPORT-HEADERS - START A NEW PAGE: TITLE, RUN
+004910* DATE, AND COLUMN HEADINGS.
+004920*-----------------------------------------------------------
+004930 5000-WRITE-REPORT-HEADERS.
+004940     ADD 1 TO WS-PAGE-COUNT.
+004950     MOVE WS-PAGE-COUNT TO WS-PAGE-EDIT.
+004960
+004970     MOVE SPACES TO RPT-DATE-LINE.
+004980     STRING "RUN DATE: " WS-RUN-DATE-DISPLAY
+004990         "     PAGE: " WS-PAGE-EDIT
+005000         DELIMITED BY SIZE INTO RPT-DATE-LINE.
+005010
+005020     WRITE REPORT-RECORD FROM RPT-TITLE-LINE
+005030         AFTER ADVANCING TOP-OF-PAGE.
+005040     WRITE REPORT-RECORD FROM RPT-DATE-LINE
+005050         AFTER ADVANCING 1 LINE.
+005060     MOVE SPACES TO REPORT-RECORD.
+005070     WRITE REPORT-RECORD AFTER ADVANCING 1 LINE.
+005080     WRITE REPORT-RECORD FROM RPT-COLUMN-LINE
+005090         AFTER ADVANCING 1 LINE.
+005100
+005110     MOVE 4 TO WS-LINE-COUNT.
+005120 5000-EXIT.
+005130     EXIT.
+005140*
+005150*-----------------------------------------------------------
+005160* 5100-WRITE-REPORT-DETAIL - WRITE ONE DETAIL LINE, ROLLING
+005170* TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL.
+005180*-----------------------------------------------------------
+005190 5100-WRITE-REPORT-DETAIL.
+005200     IF WS-LINE-COUNT >= WS-MAX-LINES
+005210         PERFORM 5000-WRITE-REPORT-HEADERS THRU 5000-EXIT
+005220     END-IF.
+005230
+005240     MOVE USERINPUT TO WS-INPUT-EDIT.
+005250     MOVE SPACES TO RPT-DETAIL-LINE.
+005260     STRING "  " WS-INPUT-EDIT "          " WS-BIG-DISPLAY
+005270         DELIMITED BY SIZE INTO RPT-DETAIL-LINE.
+005280
+005290     WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+005300         AFTER ADVANCING 1 LINE.
+005310     ADD 1 TO WS-LINE-COUNT.
+005320 5100-EXIT.
+005330     EXIT.
+005340*
+005350*-----------------------------------------------------------
+005360* 6000-WRITE-AUDIT-RECORD - APPEND A TRACE LINE TO FACTAUD SO
+005370* A DOWNSTREAM RESULT CAN BE RECONCILED BACK TO ITS RUN.
+005380*-----------------------------------------------------------
+005390 6000-WRITE-AUDIT-RECORD.
+005400     MOVE USERINPUT TO WS-INPUT-EDIT.
+005410     MOVE SPACES TO AUD-DETAIL-LINE.
+005420     IF WS-OVERFLOW
+005430         STRING WS-AUDIT-TIMESTAMP " " WS-OPERATOR-ID " "
+005440             WS-INPUT-EDIT " " DELIMITED BY SIZE
+005450             "RESULT EXCEEDS CAPACITY" DELIMITED BY SIZE
+005460             INTO AUD-DETAIL-LINE
+005470     ELSE
+005480         STRING WS-AUDIT-TIMESTAMP " " WS-OPERATOR-ID " "
+005490             WS-INPUT-EDIT " " DELIMITED BY SIZE
+005500             WS-BIG-DISPLAY DELIMITED BY SPACE
+005510             INTO AUD-DETAIL-LINE
+005520     END-IF.
+005530
+005540     WRITE FACTAUD-RECORD FROM AUD-DETAIL-LINE.
+005550 6000-EXIT.
+005560     EXIT.
+005570*
+005580*-----------------------------------------------------------
+005590* 6500-WRITE-EXTRACT-RECORD - WRITE ONE FACTREC TO THE FACTXTR
+005600* DOWNSTREAM INTERFACE FILE FOR THE NPR/NCR COMBINATORICS WORK.
+005610*-----------------------------------------------------------
+005620 6500-WRITE-EXTRACT-RECORD.
+005630     MOVE USERINPUT TO FR-INPUT-VALUE.
+005640     PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 15
+005650         MOVE FACT-BIG-GROUP(IX) TO FR-RESULT-GROUP(IX)
+005660     END-PERFORM.
+005670     MOVE WS-RD-YYYY TO FR-CALC-YYYY.
+005680     MOVE WS-RD-MM TO FR-CALC-MM.
+005690     MOVE WS-RD-DD TO FR-CALC-DD.
+005700     WRITE FACTREC-RECORD.
+005710 6500-EXIT.
+005720     EXIT.
+005730*
+005740*-----------------------------------------------------------
+005750* 7000-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+005760* REFRESH FACTCKPT WITH THE LAST RECORD SUCCESSFULLY PROCESSED.
+005770*-----------------------------------------------------------
+005780 7000-CHECKPOINT-IF-DUE.
+005790     IF FUNCTION MOD(WS-RECORD-NUMBER, WS-CHECKPOINT-INTERVAL) = 0
+005800         PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+005810     END-IF.
+005820 7000-EXIT.
+005830     EXIT.
+005840*
+005850*-----------------------------------------------------------
+005860* 7100-WRITE-CHECKPOINT - REWRITE FACTCKPT WITH THE CURRENT
+005870* RECORD NUMBER SO A RERUN'S FACTRST CARD KNOWS WHERE TO RESUME.
+005880* ALSO CARRIES THE CURRENT PAGE COUNT SO A RESTARTED RUN CAN
+005890* CONTINUE THE FILED REPORT'S PAGE NUMBERING INSTEAD OF
+005900* RESTARTING IT AT PAGE 1.
+005910*-----------------------------------------------------------
+005920 7100-WRITE-CHECKPOINT.
+005930     MOVE WS-RECORD-NUMBER TO CKPT-RECORD-NUMBER.
+005940     MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+005950     OPEN OUTPUT FACTCKPT.
+005960     IF FACTCKPT-STATUS NOT = "00"
+005970         DISPLAY "UNABLE TO OPEN FACTCKPT, STATUS = "
+005980             FACTCKPT-STATUS
+005990         MOVE "Y" TO WS-CKPT-SW
+006000         GO TO 7100-EXIT
+006010     END-IF.
+006020     WRITE FACTCKPT-RECORD.
+006030     IF FACTCKPT-STATUS NOT = "00"
+006040         DISPLAY "UNABLE TO WRITE FACTCKPT, STATUS = "
+006050             FACTCKPT-STATUS
+006060         MOVE "Y" TO WS-CKPT-SW
+006070     END-IF.
+006080     CLOSE FACTCKPT.
+006090 7100-EXIT.
+006100     EXIT.
+006110*
+006120*-----------------------------------------------------------
+006130* 8000-TERMINATE - CLOSE FILES BEFORE RETURNING TO THE
+006140* OPERATING SYSTEM.
+006150*-----------------------------------------------------------
+006160 8000-TERMINATE.
+006170     CLOSE FACTIN.
+006180     IF WS-FACTAB-AVAILABLE
+006190         CLOSE FACTAB
+006200     END-IF.
+006210     CLOSE REPORT-FILE.
+006220     CLOSE FACTAUD.
+006230     CLOSE FACTXTR.
+006240     IF NOT WS-CKPT-FAILED
+006250         PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+006260     END-IF.
+006270 8000-EXIT.
+006280     EXIT.
