@@ -0,0 +1,187 @@
+000010* TABLE-LOOKUP-ONLY FACTORIAL INQUIRY. LOOKS A VALUE UP IN THE
+000020* PRECOMPUTED FACTAB FILE AND REPORTS WHETHER IT IS ON FILE -
+000030* IT DOES NOT FALL BACK TO THE FACTORIAL COMPUTE LOOP, SO IT
+000040* ONLY ANSWERS FOR THE RANGE FACTAB WAS LOADED WITH (0-20).
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. FACTLKUP.
+000070 AUTHOR. JAMES HILL.
+000080 INSTALLATION. COMBINATORICS BATCH GROUP.
+000090 DATE-WRITTEN. 2026-08-09.
+000100 DATE-COMPILED.
+000110*
+000120*-----------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*-----------------------------------------------------------
+000150*    2026-08-09  JH  ORIGINAL VERSION - TABLE-LOOKUP MODE FOR
+000160*                    FACTMENU.
+000170*    2026-08-09  JH  ADDED A FACTAUD AUDIT RECORD FOR EACH
+000180*                    LOOKUP, FOUND OR NOT, SO A TABLE-LOOKUP RUN
+000190*                    LEAVES THE SAME TRACE AS THE OTHER MODES.
+000200*-----------------------------------------------------------
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT FACTAB ASSIGN TO FACTAB
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS RANDOM
+000270         RECORD KEY IS FA-KEY
+000280         FILE STATUS IS FACTAB-STATUS.
+000290     SELECT FACTAUD ASSIGN TO FACTAUD
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS FACTAUD-STATUS.
+000320*
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  FACTAB
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY FACTABRC.
+000380*
+000390 FD  FACTAUD
+000400     RECORDING MODE IS F
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  FACTAUD-RECORD              PIC X(100).
+000430*
+000440 WORKING-STORAGE SECTION.
+000450 01  FACTAB-STATUS               PIC X(02) VALUE SPACES.
+000460 01  FACTAUD-STATUS              PIC X(02) VALUE SPACES.
+000470 01  USERINPUT                   PIC 9(05).
+000480 01  WS-FOUND-SW                 PIC X(01) VALUE "N".
+000490     88  WS-FOUND                           VALUE "Y".
+000500*
+000510 01  WS-BIG-FULL                 PIC X(60) VALUE SPACES.
+000520 01  WS-BIG-GROUP-EDIT           PIC 9(4).
+000530 01  WS-BIG-DISPLAY              PIC X(60) VALUE SPACES.
+000540 01  WS-FULL-PTR                 PIC 9(3) COMP VALUE 1.
+000550 01  WS-SCAN-POS                 PIC 9(3) COMP VALUE 1.
+000560 01  IX                          PIC 9(2) COMP.
+000570*
+000580 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+000590 01  WS-RUN-TIME.
+000600     05  WS-RT-HH                PIC 9(02).
+000610     05  WS-RT-MM                PIC 9(02).
+000620     05  WS-RT-SS                PIC 9(02).
+000630 01  WS-RUN-DATE.
+000640     05  WS-RD-YYYY              PIC 9(04).
+000650     05  WS-RD-MM                PIC 9(02).
+000660     05  WS-RD-DD                PIC 9(02).
+000670 01  WS-RUN-DATE-DISPLAY         PIC X(10) VALUE SPACES.
+000680 01  WS-AUDIT-TIMESTAMP          PIC X(19) VALUE SPACES.
+000690 01  AUD-DETAIL-LINE             PIC X(100) VALUE SPACES.
+000700 01  WS-INPUT-EDIT               PIC ZZZZ9.
+000710 01  WS-LOOKUP-RESULT            PIC X(60) VALUE SPACES.
+000720*
+000730 PROCEDURE DIVISION.
+000740*
+000750*-----------------------------------------------------------
+000760* 0000-MAINLINE - OPEN FACTAB, LOOK UP ONE VALUE, REPORT THE
+000770* RESULT (OR THAT IT IS NOT ON FILE), AND RETURN CONTROL.
+000780*-----------------------------------------------------------
+000790 BEGIN.
+000800     PERFORM 0500-INITIALIZE THRU 0500-EXIT.
+000810     OPEN INPUT FACTAB.
+000820     IF FACTAB-STATUS NOT = "00"
+000830         DISPLAY "FACTAB LOOKUP TABLE NOT AVAILABLE, STATUS = "
+000840             FACTAB-STATUS
+000850         GO TO 9999-EXIT
+000860     END-IF.
+000870
+000880     DISPLAY "ENTER A VALUE TO LOOK UP (0-20): ".
+000890     ACCEPT USERINPUT.
+000900     MOVE USERINPUT TO FA-KEY.
+000910
+000920     READ FACTAB
+000930         INVALID KEY
+000940             DISPLAY USERINPUT " IS NOT IN THE FACTAB TABLE"
+000950             MOVE "NOT-ON-FILE" TO WS-LOOKUP-RESULT
+000960         NOT INVALID KEY
+000970             PERFORM 1000-FORMAT-BIG-RESULT THRU 1000-EXIT
+000980             DISPLAY "THE FACTORIAL OF " USERINPUT " IS "
+000990                 WS-BIG-DISPLAY
+001000             MOVE WS-BIG-DISPLAY TO WS-LOOKUP-RESULT
+001010     END-READ.
+001020
+001030     PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT.
+001040
+001050     CLOSE FACTAB.
+001060 9999-EXIT.
+001070     GOBACK.
+001080*
+001090*-----------------------------------------------------------
+001100* 1000-FORMAT-BIG-RESULT - EXPAND THE DIGIT GROUPS READ FROM
+001110* FACTAB INTO A PRINTABLE NUMBER WITH THE LEADING ZERO GROUPS
+001120* SUPPRESSED.
+001130*-----------------------------------------------------------
+001140 1000-FORMAT-BIG-RESULT.
+001150     MOVE SPACES TO WS-BIG-FULL.
+001160     MOVE 1 TO WS-FULL-PTR.
+001170     PERFORM VARYING IX FROM 15 BY -1 UNTIL IX < 1
+001180         MOVE FA-RESULT-GROUP(IX) TO WS-BIG-GROUP-EDIT
+001190         STRING WS-BIG-GROUP-EDIT DELIMITED BY SIZE
+001200             INTO WS-BIG-FULL
+001210             WITH POINTER WS-FULL-PTR
+001220     END-PERFORM.
+001230
+001240     MOVE "N" TO WS-FOUND-SW.
+001250     PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+001260             UNTIL WS-SCAN-POS > 59
+001270         IF WS-BIG-FULL(WS-SCAN-POS:1) NOT = "0"
+001280             MOVE "Y" TO WS-FOUND-SW
+001290         END-IF
+001300         IF WS-FOUND
+001310             EXIT PERFORM
+001320         END-IF
+001330     END-PERFORM.
+001340
+001350     MOVE SPACES TO WS-BIG-DISPLAY.
+001360     MOVE WS-BIG-FULL(WS-SCAN-POS:) TO WS-BIG-DISPLAY.
+001370 1000-EXIT.
+001380     EXIT.
+001390*
+001400*-----------------------------------------------------------
+001410* 0500-INITIALIZE - BUILD THE AUDIT TIMESTAMP AND GET THE
+001420* OPERATOR ID FOR THE AUDIT TRAIL.
+001430*-----------------------------------------------------------
+001440 0500-INITIALIZE.
+001450     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+001460     STRING WS-RD-MM "/" WS-RD-DD "/" WS-RD-YYYY
+001470         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+001480
+001490     MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
+001500     STRING WS-RUN-DATE-DISPLAY " " WS-RT-HH ":" WS-RT-MM ":"
+001510         WS-RT-SS DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP.
+001520
+001530     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+001540     IF WS-OPERATOR-ID = SPACES
+001550         MOVE "BATCH" TO WS-OPERATOR-ID
+001560     END-IF.
+001570 0500-EXIT.
+001580     EXIT.
+001590*
+001600*-----------------------------------------------------------
+001610* 2000-WRITE-AUDIT-RECORD - APPEND A TRACE LINE TO FACTAUD SO A
+001620* TABLE-LOOKUP RUN CAN BE RECONCILED BACK TO ITS OPERATOR AND
+001630* TIMESTAMP, THE SAME AS THE OTHER MODES - RECORDED WHETHER OR
+001640* NOT THE VALUE WAS ON FILE.
+001650*-----------------------------------------------------------
+001660 2000-WRITE-AUDIT-RECORD.
+001670     OPEN EXTEND FACTAUD.
+001680     IF FACTAUD-STATUS NOT = "00"
+001690         OPEN OUTPUT FACTAUD
+001700     END-IF.
+001710     IF FACTAUD-STATUS NOT = "00"
+001720         DISPLAY "UNABLE TO OPEN FACTAUD, STATUS = "
+001730             FACTAUD-STATUS
+001740         GO TO 2000-EXIT
+001750     END-IF.
+001760
+001770     MOVE USERINPUT TO WS-INPUT-EDIT.
+001780     MOVE SPACES TO AUD-DETAIL-LINE.
+001790     STRING WS-AUDIT-TIMESTAMP " " WS-OPERATOR-ID " "
+001800         WS-INPUT-EDIT " " DELIMITED BY SIZE
+001810         WS-LOOKUP-RESULT DELIMITED BY SPACE
+001820         INTO AUD-DETAIL-LINE.
+001830
+001840     WRITE FACTAUD-RECORD FROM AUD-DETAIL-LINE.
+001850     CLOSE FACTAUD.
+001860 2000-EXIT.
+001870     EXIT.
