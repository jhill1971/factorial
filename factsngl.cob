@@ -0,0 +1,234 @@
+000010* SINGLE-VALUE FACTORIAL CALCULATOR. NORMALLY RUN UNATTENDED
+000020* WITH THE INPUT VALUE SUPPLIED ON A SYSIN/PARM CONTROL CARD
+000030* (FACTPARM); FALLS BACK TO AN INTERACTIVE ACCEPT WHEN NO
+000040* CONTROL CARD IS AVAILABLE, I.E. WHEN RUN ONLINE.
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. FACTSNGL.
+000070 AUTHOR. JAMES HILL.
+000080 INSTALLATION. COMBINATORICS BATCH GROUP.
+000090 DATE-WRITTEN. 2026-08-09.
+000100 DATE-COMPILED.
+000110*
+000120*-----------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*-----------------------------------------------------------
+000150*    2026-08-09  JH  ORIGINAL VERSION. SPLIT OUT OF THE OLD
+000160*                    SINGLE-ACCEPT BEGIN PARAGRAPH (NOW THE
+000170*                    FACTIN BATCH STREAM IN FACTDRV) SO THERE
+000180*                    IS STILL A ONE-SHOT ENTRY POINT FOR A
+000190*                    SINGLE FACTORIAL - USABLE UNATTENDED FROM
+000200*                    A SYSIN/PARM CARD OR INTERACTIVELY WHEN
+000210*                    RUN ONLINE.
+000220*    2026-08-09  JH  CHANGED STOP RUN TO GOBACK SO FACTMENU CAN
+000230*                    CALL THIS AS ITS SINGLE-VALUE OPTION AND
+000240*                    GET CONTROL BACK; BEHAVES THE SAME AS
+000250*                    BEFORE WHEN RUN STANDALONE.
+000260*    2026-08-09  JH  ADDED A FACTAUD AUDIT RECORD FOR EACH RUN SO
+000270*                    A SINGLE-VALUE INVOCATION LEAVES THE SAME
+000280*                    TRACE AS A BATCH-MODE CALCULATION.
+000290*-----------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT FACTPARM ASSIGN TO FACTPARM
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS FACTPARM-STATUS.
+000360     SELECT FACTAUD ASSIGN TO FACTAUD
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS FACTAUD-STATUS.
+000390*
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  FACTPARM
+000430     RECORDING MODE IS F
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  FACTPARM-RECORD.
+000460     05  PARM-INPUT-VALUE        PIC 9(05).
+000470     05  FILLER                  PIC X(75).
+000480*
+000490 FD  FACTAUD
+000500     RECORDING MODE IS F
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  FACTAUD-RECORD              PIC X(100).
+000530*
+000540 WORKING-STORAGE SECTION.
+000550 01  FACTPARM-STATUS             PIC X(02) VALUE SPACES.
+000560 01  FACTAUD-STATUS              PIC X(02) VALUE SPACES.
+000570 01  WS-GOT-PARM-SW              PIC X(01) VALUE "N".
+000580     88  WS-GOT-PARM                        VALUE "Y".
+000590*
+000600 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+000610 01  WS-RUN-TIME.
+000620     05  WS-RT-HH                PIC 9(02).
+000630     05  WS-RT-MM                PIC 9(02).
+000640     05  WS-RT-SS                PIC 9(02).
+000650 01  WS-RUN-DATE.
+000660     05  WS-RD-YYYY              PIC 9(04).
+000670     05  WS-RD-MM                PIC 9(02).
+000680     05  WS-RD-DD                PIC 9(02).
+000690 01  WS-RUN-DATE-DISPLAY         PIC X(10) VALUE SPACES.
+000700 01  WS-AUDIT-TIMESTAMP          PIC X(19) VALUE SPACES.
+000710 01  AUD-DETAIL-LINE             PIC X(100) VALUE SPACES.
+000720 01  WS-INPUT-EDIT               PIC ZZZZ9.
+000730*
+000740 01  USERINPUT                   PIC 9(05).
+000750     COPY FACTBIG.
+000760*
+000770 01  WS-OVERFLOW-SW              PIC X(01) VALUE "N".
+000780     88  WS-OVERFLOW                        VALUE "Y".
+000790 01  WS-FOUND-SW                 PIC X(01) VALUE "N".
+000800     88  WS-FOUND                           VALUE "Y".
+000810*
+000820 01  WS-BIG-FULL                 PIC X(60) VALUE SPACES.
+000830 01  WS-BIG-GROUP-EDIT           PIC 9(4).
+000840 01  WS-BIG-DISPLAY              PIC X(60) VALUE SPACES.
+000850 01  WS-FULL-PTR                 PIC 9(3) COMP VALUE 1.
+000860 01  WS-SCAN-POS                 PIC 9(3) COMP VALUE 1.
+000870 01  IX                          PIC 9(2) COMP.
+000880*
+000890 PROCEDURE DIVISION.
+000900*
+000910*-----------------------------------------------------------
+000920* 0000-MAINLINE - GET ONE INPUT VALUE, CALCULATE ITS
+000930* FACTORIAL, AND REPORT THE RESULT.
+000940*-----------------------------------------------------------
+000950 BEGIN.
+000960     PERFORM 0500-INITIALIZE THRU 0500-EXIT.
+000970     PERFORM 1000-GET-INPUT-VALUE THRU 1000-EXIT.
+000980     PERFORM 2000-CALCULATE-FACTORIAL THRU 2000-EXIT.
+000990     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+001000     GOBACK.
+001010*
+001020*-----------------------------------------------------------
+001030* 0500-INITIALIZE - BUILD THE AUDIT TIMESTAMP AND GET THE
+001040* OPERATOR ID FOR THE AUDIT TRAIL.
+001050*-----------------------------------------------------------
+001060 0500-INITIALIZE.
+001070     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+001080     STRING WS-RD-MM "/" WS-RD-DD "/" WS-RD-YYYY
+001090         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+001100
+001110     MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
+001120     STRING WS-RUN-DATE-DISPLAY " " WS-RT-HH ":" WS-RT-MM ":"
+001130         WS-RT-SS DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP.
+001140
+001150     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+001160     IF WS-OPERATOR-ID = SPACES
+001170         MOVE "BATCH" TO WS-OPERATOR-ID
+001180     END-IF.
+001190 0500-EXIT.
+001200     EXIT.
+001210*
+001220*-----------------------------------------------------------
+001230* 1000-GET-INPUT-VALUE - TAKE THE INPUT VALUE FROM THE
+001240* FACTPARM CONTROL CARD WHEN ONE IS PRESENT (UNATTENDED
+001250* BATCH EXECUTION); OTHERWISE PROMPT AND ACCEPT IT FROM THE
+001260* TERMINAL (ONLINE EXECUTION).
+001270*-----------------------------------------------------------
+001280 1000-GET-INPUT-VALUE.
+001290     OPEN INPUT FACTPARM.
+001300     IF FACTPARM-STATUS = "00"
+001310         READ FACTPARM
+001320             AT END
+001330                 CONTINUE
+001340             NOT AT END
+001350                 MOVE PARM-INPUT-VALUE TO USERINPUT
+001360                 MOVE "Y" TO WS-GOT-PARM-SW
+001370         END-READ
+001380         CLOSE FACTPARM
+001390     END-IF.
+001400
+001410     IF WS-GOT-PARM
+001420         DISPLAY "RUNNING UNATTENDED - INPUT VALUE FROM FACTPARM"
+001430     ELSE
+001440         DISPLAY "ENTER A VALUE TO CALCULATE ITS FACTORIAL: "
+001450         ACCEPT USERINPUT
+001460     END-IF.
+001470 1000-EXIT.
+001480     EXIT.
+001490*
+001500*-----------------------------------------------------------
+001510* 2000-CALCULATE-FACTORIAL - CALL THE FACTORIAL SUBPROGRAM AND
+001520* DISPLAY THE RESULT, OR AN OVERFLOW MESSAGE IF IT DOES NOT
+001530* FIT THE ACCUMULATOR.
+001540*-----------------------------------------------------------
+001550 2000-CALCULATE-FACTORIAL.
+001560     CALL "FACTORIAL" USING USERINPUT FACT-BIG-NUMBER
+001570         WS-OVERFLOW-SW.
+001580
+001590     IF WS-OVERFLOW
+001600         DISPLAY "THE FACTORIAL OF " USERINPUT
+001610             " RESULT EXCEEDS CAPACITY"
+001620     ELSE
+001630         PERFORM 2100-FORMAT-BIG-RESULT THRU 2100-EXIT
+001640         DISPLAY "THE FACTORIAL OF " USERINPUT " IS "
+001650             WS-BIG-DISPLAY
+001660     END-IF.
+001670 2000-EXIT.
+001680     EXIT.
+001690*
+001700*-----------------------------------------------------------
+001710* 2100-FORMAT-BIG-RESULT - EXPAND THE DIGIT GROUPS RETURNED BY
+001720* FACTORIAL INTO A PRINTABLE NUMBER WITH THE LEADING ZERO
+001730* GROUPS SUPPRESSED.
+001740*-----------------------------------------------------------
+001750 2100-FORMAT-BIG-RESULT.
+001760     MOVE SPACES TO WS-BIG-FULL.
+001770     MOVE 1 TO WS-FULL-PTR.
+001780     PERFORM VARYING IX FROM 15 BY -1 UNTIL IX < 1
+001790         MOVE FACT-BIG-GROUP(IX) TO WS-BIG-GROUP-EDIT
+001800         STRING WS-BIG-GROUP-EDIT DELIMITED BY SIZE
+001810             INTO WS-BIG-FULL
+001820             WITH POINTER WS-FULL-PTR
+001830     END-PERFORM.
+001840
+001850     MOVE "N" TO WS-FOUND-SW.
+001860     PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+001870             UNTIL WS-SCAN-POS > 59
+001880         IF WS-BIG-FULL(WS-SCAN-POS:1) NOT = "0"
+001890             MOVE "Y" TO WS-FOUND-SW
+001900         END-IF
+001910         IF WS-FOUND
+001920             EXIT PERFORM
+001930         END-IF
+001940     END-PERFORM.
+001950
+001960     MOVE SPACES TO WS-BIG-DISPLAY.
+001970     MOVE WS-BIG-FULL(WS-SCAN-POS:) TO WS-BIG-DISPLAY.
+001980 2100-EXIT.
+001990     EXIT.
+002000*
+002010*-----------------------------------------------------------
+002020* 3000-WRITE-AUDIT-RECORD - APPEND A TRACE LINE TO FACTAUD SO
+002030* A SINGLE-VALUE RUN CAN BE RECONCILED BACK TO ITS OPERATOR
+002040* AND TIMESTAMP, THE SAME AS A BATCH-MODE CALCULATION.
+002050*-----------------------------------------------------------
+002060 3000-WRITE-AUDIT-RECORD.
+002070     OPEN EXTEND FACTAUD.
+002080     IF FACTAUD-STATUS NOT = "00"
+002090         OPEN OUTPUT FACTAUD
+002100     END-IF.
+002110     IF FACTAUD-STATUS NOT = "00"
+002120         DISPLAY "UNABLE TO OPEN FACTAUD, STATUS = "
+002130             FACTAUD-STATUS
+002140         GO TO 3000-EXIT
+002150     END-IF.
+002160
+002170     MOVE USERINPUT TO WS-INPUT-EDIT.
+002180     MOVE SPACES TO AUD-DETAIL-LINE.
+002190     IF WS-OVERFLOW
+002200         STRING WS-AUDIT-TIMESTAMP " " WS-OPERATOR-ID " "
+002210             WS-INPUT-EDIT " " DELIMITED BY SIZE
+002220             "RESULT EXCEEDS CAPACITY" DELIMITED BY SIZE
+002230             INTO AUD-DETAIL-LINE
+002240     ELSE
+002250         STRING WS-AUDIT-TIMESTAMP " " WS-OPERATOR-ID " "
+002260             WS-INPUT-EDIT " " DELIMITED BY SIZE
+002270             WS-BIG-DISPLAY DELIMITED BY SPACE
+002280             INTO AUD-DETAIL-LINE
+002290     END-IF.
+002300
+002310     WRITE FACTAUD-RECORD FROM AUD-DETAIL-LINE.
+002320     CLOSE FACTAUD.
+002330 3000-EXIT.
+002340     EXIT.
