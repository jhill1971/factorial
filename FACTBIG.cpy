@@ -0,0 +1,10 @@
+000010*-----------------------------------------------------------
+000020* FACTBIG - BIG-NUMBER ACCUMULATOR FOR FACTORIAL RESULTS.
+000030*
+000040* HOLDS THE RESULT AS 15 BASE-10000 DIGIT GROUPS, LEAST
+000050* SIGNIFICANT GROUP FIRST (SUBSCRIPT 1), SO VALUES UP TO
+000060* 60 DIGITS (WELL PAST 40!) CAN BE ACCUMULATED WITHOUT
+000070* OVERFLOWING A SINGLE PIC 9 FIELD.
+000080*-----------------------------------------------------------
+000090 01  FACT-BIG-NUMBER.
+000100     05  FACT-BIG-GROUP OCCURS 15 TIMES PIC 9(4) COMP VALUE 0.
