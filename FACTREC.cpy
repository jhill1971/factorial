@@ -0,0 +1,18 @@
+000010*-----------------------------------------------------------
+000020* FACTREC - DOWNSTREAM INTERFACE RECORD FOR THE FACTORIAL
+000030* EXTRACT FILE. GIVES CONSUMERS (E.G. THE PLANNED NPR/NCR
+000040* COMBINATORICS PROGRAM) A STABLE, DOCUMENTED LAYOUT INSTEAD
+000050* OF SCRAPING CONSOLE DISPLAY OUTPUT OR THE PRINT REPORT.
+000060* FR-RESULT-GROUP HOLDS THE SAME BASE-10000 DIGIT GROUPS AS
+000070* FACT-BIG-NUMBER (COPYBOOK FACTBIG) - GROUP(1) IS THE LEAST
+000080* SIGNIFICANT (ONES) GROUP, GROUP(15) THE MOST SIGNIFICANT -
+000090* BUT KEPT IN DISPLAY FORM HERE SINCE THIS RECORD LIVES ON A
+000095* LINE SEQUENTIAL FILE.
+000100*-----------------------------------------------------------
+000110 01  FACTREC-RECORD.
+000120     05  FR-INPUT-VALUE          PIC 9(05).
+000130     05  FR-RESULT-GROUP OCCURS 15 TIMES PIC 9(04).
+000140     05  FR-CALC-DATE.
+000150         10  FR-CALC-YYYY        PIC 9(04).
+000160         10  FR-CALC-MM          PIC 9(02).
+000170         10  FR-CALC-DD          PIC 9(02).
