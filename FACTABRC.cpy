@@ -0,0 +1,8 @@
+000010*-----------------------------------------------------------
+000020* FACTABRC - RECORD LAYOUT FOR THE FACTAB LOOKUP FILE. HOLDS
+000030* PRECOMPUTED FACTORIALS 0-20 SO HIGH-VOLUME BATCH RUNS CAN
+000040* SKIP THE COMPUTE LOOP FOR THOSE VALUES.
+000050*-----------------------------------------------------------
+000060 01  FACTAB-RECORD.
+000070     05  FA-KEY                  PIC 9(05).
+000080     05  FA-RESULT-GROUP OCCURS 15 TIMES PIC 9(4) COMP VALUE 0.
