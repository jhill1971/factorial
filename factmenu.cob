@@ -0,0 +1,79 @@
+000010* MENU-DRIVEN FRONT END FOR THE FACTORIAL SYSTEM. GIVES
+000020* OPERATORS ONE CONSISTENT ENTRY POINT INSTEAD OF HAVING TO
+000030* REMEMBER SEPARATE JCL/RUN INSTRUCTIONS FOR EACH VARIANT
+000040* (SINGLE VALUE, BATCH FILE, OR TABLE LOOKUP).
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. FACTMENU.
+000070 AUTHOR. JAMES HILL.
+000080 INSTALLATION. COMBINATORICS BATCH GROUP.
+000090 DATE-WRITTEN. 2026-08-09.
+000100 DATE-COMPILED.
+000110*
+000120*-----------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*-----------------------------------------------------------
+000150*    2026-08-09  JH  ORIGINAL VERSION.
+000151*    2026-08-09  JH  ADDED CANCEL AFTER EACH CALL SO A PROGRAM'S
+000152*                    WORKING-STORAGE IS BACK TO ITS INITIAL STATE
+000153*                    THE NEXT TIME THE OPERATOR SELECTS IT.
+000160*-----------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 DATA DIVISION.
+000190 WORKING-STORAGE SECTION.
+000200 01  WS-MENU-CHOICE              PIC 9(01) VALUE 0.
+000210     88  WS-CHOICE-SINGLE-VALUE              VALUE 1.
+000220     88  WS-CHOICE-BATCH-FILE                VALUE 2.
+000230     88  WS-CHOICE-TABLE-LOOKUP              VALUE 3.
+000240     88  WS-CHOICE-QUIT                       VALUE 9.
+000250*
+000260 PROCEDURE DIVISION.
+000270*
+000280*-----------------------------------------------------------
+000290* 0000-MAINLINE - DISPLAY THE MODE MENU AND DISPATCH TO THE
+000300* SELECTED PROGRAM UNTIL THE OPERATOR CHOOSES TO QUIT.
+000310*-----------------------------------------------------------
+000320 BEGIN.
+000330     PERFORM UNTIL WS-CHOICE-QUIT
+000340         PERFORM 1000-DISPLAY-MENU THRU 1000-EXIT
+000350         PERFORM 2000-DISPATCH-CHOICE THRU 2000-EXIT
+000360     END-PERFORM.
+000370
+000380     STOP RUN.
+000390*
+000400*-----------------------------------------------------------
+000410* 1000-DISPLAY-MENU - SHOW THE MODE MENU AND ACCEPT A CHOICE.
+000420*-----------------------------------------------------------
+000430 1000-DISPLAY-MENU.
+000440     DISPLAY " ".
+000450     DISPLAY "FACTORIAL SYSTEM - SELECT A MODE".
+000460     DISPLAY "  1  SINGLE VALUE".
+000470     DISPLAY "  2  BATCH FILE".
+000480     DISPLAY "  3  TABLE LOOKUP".
+000490     DISPLAY "  9  QUIT".
+000500     DISPLAY "ENTER YOUR CHOICE: ".
+000510     ACCEPT WS-MENU-CHOICE.
+000520 1000-EXIT.
+000530     EXIT.
+000540*
+000550*-----------------------------------------------------------
+000560* 2000-DISPATCH-CHOICE - CALL THE PROGRAM FOR THE SELECTED
+000570* MODE.
+000580*-----------------------------------------------------------
+000590 2000-DISPATCH-CHOICE.
+000600     EVALUATE TRUE
+000610         WHEN WS-CHOICE-SINGLE-VALUE
+000620             CALL "FACTSNGL"
+000621             CANCEL "FACTSNGL"
+000630         WHEN WS-CHOICE-BATCH-FILE
+000640             CALL "FACTDRV"
+000641             CANCEL "FACTDRV"
+000650         WHEN WS-CHOICE-TABLE-LOOKUP
+000660             CALL "FACTLKUP"
+000661             CANCEL "FACTLKUP"
+000670         WHEN WS-CHOICE-QUIT
+000680             CONTINUE
+000690         WHEN OTHER
+000700             DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+000710     END-EVALUATE.
+000720 2000-EXIT.
+000730     EXIT.
