@@ -0,0 +1,76 @@
+000010* ONE-TIME LOADER FOR THE FACTAB LOOKUP FILE. BUILDS THE 21
+000020* KNOWN FACTORIALS (0-20) SO FACTDRV CAN SKIP THE COMPUTE
+000030* LOOP FOR THOSE VALUES DURING HIGH-VOLUME BATCH RUNS.
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. FACTABLD.
+000060 AUTHOR. JAMES HILL.
+000070 INSTALLATION. COMBINATORICS BATCH GROUP.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*
+000110*-----------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*-----------------------------------------------------------
+000140*    2026-08-09  JH  ORIGINAL VERSION.
+000150*-----------------------------------------------------------
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT FACTAB ASSIGN TO FACTAB
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS SEQUENTIAL
+000220         RECORD KEY IS FA-KEY
+000230         FILE STATUS IS FACTAB-STATUS.
+000240*
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  FACTAB
+000280     LABEL RECORDS ARE STANDARD.
+000290     COPY FACTABRC.
+000300*
+000310 WORKING-STORAGE SECTION.
+000320 01  FACTAB-STATUS               PIC X(02) VALUE SPACES.
+000330 01  WS-LOAD-VALUE                PIC 9(05) VALUE 0.
+000340 01  WS-OVERFLOW-SW               PIC X(01) VALUE "N".
+000350     88  WS-OVERFLOW                         VALUE "Y".
+000360 01  IX                           PIC 9(02) COMP.
+000370     COPY FACTBIG.
+000380*
+000390 PROCEDURE DIVISION.
+000400*
+000410*-----------------------------------------------------------
+000420* 0000-MAINLINE - REBUILD FACTAB WITH FACTORIALS 0 THRU 20.
+000430*-----------------------------------------------------------
+000440 BEGIN.
+000450     OPEN OUTPUT FACTAB.
+000460     IF FACTAB-STATUS NOT = "00"
+000470         DISPLAY "UNABLE TO OPEN FACTAB, STATUS = " FACTAB-STATUS
+000480         GO TO 9999-EXIT
+000490     END-IF.
+000500
+000510     PERFORM VARYING WS-LOAD-VALUE FROM 0 BY 1
+000520             UNTIL WS-LOAD-VALUE > 20
+000530         PERFORM 1000-LOAD-ONE-ENTRY THRU 1000-EXIT
+000540     END-PERFORM.
+000550
+000560     CLOSE FACTAB.
+000570     DISPLAY "FACTAB LOAD COMPLETE - 21 ENTRIES WRITTEN".
+000580 9999-EXIT.
+000590     STOP RUN.
+000600*
+000610*-----------------------------------------------------------
+000620* 1000-LOAD-ONE-ENTRY - CALL FACTORIAL FOR WS-LOAD-VALUE AND
+000630* WRITE THE RESULT TO FACTAB.
+000640*-----------------------------------------------------------
+000650 1000-LOAD-ONE-ENTRY.
+000660     CALL "FACTORIAL" USING WS-LOAD-VALUE FACT-BIG-NUMBER
+000670         WS-OVERFLOW-SW.
+000680
+000690     MOVE WS-LOAD-VALUE TO FA-KEY.
+000700     PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 15
+000710         MOVE FACT-BIG-GROUP(IX) TO FA-RESULT-GROUP(IX)
+000720     END-PERFORM.
+000730
+000740     WRITE FACTAB-RECORD.
+000750 1000-EXIT.
+000760     EXIT.
