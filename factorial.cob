@@ -1,29 +1,86 @@
-      * Calculate the factorial of a given number. 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. factorial.
-       AUTHOR. James Hill. 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 userInput PIC 9(5).
-       01 factorialResult PIC 9(18) VALUE 1.
-       01 i PIC 9(5).
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "FACTORIAL CALCULATOR".
-           DISPLAY "--------------------".
-           DISPLAY "Enter a number: " WITH NO ADVANCING.
-           ACCEPT userInput.
-
-           IF userInput = 0
-            DISPLAY "The factorial of 0 is 1."
-           
-           ELSE
-            PERFORM VARYING i FROM userInput BY -1 UNTIL i = 0
-                COMPUTE factorialResult = factorialResult * i
-            END-PERFORM
-
-            DISPLAY "The factorial of " userInput " is " factorialResult
-           END-IF.
-           STOP RUN.
-
+000010* CALCULATE THE FACTORIAL OF A GIVEN NUMBER. CALLABLE ENGINE
+000020* SHARED BY FACTDRV, FACTMENU, AND THE PERMUTATIONS/COMBINA-
+000030* TIONS (NPR/NCR) PROGRAMS BUILT ON TOP OF IT.
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. FACTORIAL.
+000060 AUTHOR. JAMES HILL.
+000070 INSTALLATION. COMBINATORICS BATCH GROUP.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*
+000110*-----------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*-----------------------------------------------------------
+000140*    2026-08-09  JH  ORIGINAL VERSION - SINGLE ACCEPT/DISPLAY
+000150*                    MAIN PROGRAM.
+000160*    2026-08-09  JH  EXTRACTED THE CALCULATION LOOP OUT OF THE
+000170*                    BATCH DRIVER (NOW FACTDRV) AND INTO THIS
+000180*                    CALLABLE SUBPROGRAM SO THE UPCOMING NPR/
+000190*                    NCR COMBINATORICS PROGRAM CAN REUSE IT
+000200*                    INSTEAD OF COPY-PASTING THE MULTIPLY LOOP.
+000210*-----------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  WS-BIG-CARRY                PIC 9(10) COMP VALUE 0.
+000260 01  WS-BIG-PRODUCT              PIC 9(10) COMP VALUE 0.
+000270 01  WS-I                        PIC 9(05).
+000280 01  IX                          PIC 9(02) COMP.
+000290*
+000300 LINKAGE SECTION.
+000310 01  LK-INPUT-VALUE              PIC 9(05).
+000320     COPY FACTBIG.
+000330 01  LK-OVERFLOW-SW              PIC X(01).
+000340     88  LK-OVERFLOW                        VALUE "Y".
+000350*
+000360 PROCEDURE DIVISION USING LK-INPUT-VALUE FACT-BIG-NUMBER
+000370         LK-OVERFLOW-SW.
+000380*
+000390*-----------------------------------------------------------
+000400* 0000-MAINLINE - RESET THE ACCUMULATOR TO 1 AND MULTIPLY IT
+000410* DOWN FROM LK-INPUT-VALUE, STOPPING EARLY ON OVERFLOW.
+000420*-----------------------------------------------------------
+000430 BEGIN.
+000440     PERFORM 1000-ZERO-BIG-RESULT THRU 1000-EXIT.
+000450
+000460     IF LK-INPUT-VALUE > 0
+000470         PERFORM VARYING WS-I FROM LK-INPUT-VALUE BY -1
+000480                 UNTIL WS-I = 0 OR LK-OVERFLOW
+000490             PERFORM 2000-MULTIPLY-BIG-BY-I THRU 2000-EXIT
+000500         END-PERFORM
+000510     END-IF.
+000520
+000530     GOBACK.
+000540*
+000550*-----------------------------------------------------------
+000560* 1000-ZERO-BIG-RESULT - RESET THE ACCUMULATOR TO 1 (THE
+000570* MULTIPLICATIVE IDENTITY) BEFORE STARTING A NEW FACTORIAL.
+000580*-----------------------------------------------------------
+000590 1000-ZERO-BIG-RESULT.
+000600     PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 15
+000610         MOVE 0 TO FACT-BIG-GROUP(IX)
+000620     END-PERFORM.
+000630     MOVE 1 TO FACT-BIG-GROUP(1).
+000640     MOVE "N" TO LK-OVERFLOW-SW.
+000650 1000-EXIT.
+000660     EXIT.
+000670*
+000680*-----------------------------------------------------------
+000690* 2000-MULTIPLY-BIG-BY-I - MULTIPLY THE BIG-NUMBER ACCUMU-
+000700* LATOR BY WS-I, PROPAGATING THE CARRY BETWEEN DIGIT GROUPS.
+000710* SETS LK-OVERFLOW WHEN THE FINAL CARRY DOES NOT FIT.
+000720*-----------------------------------------------------------
+000730 2000-MULTIPLY-BIG-BY-I.
+000740     MOVE 0 TO WS-BIG-CARRY.
+000750     PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 15
+000760         COMPUTE WS-BIG-PRODUCT =
+000770             FACT-BIG-GROUP(IX) * WS-I + WS-BIG-CARRY
+000780         COMPUTE FACT-BIG-GROUP(IX) =
+000790             FUNCTION MOD(WS-BIG-PRODUCT, 10000)
+000800         COMPUTE WS-BIG-CARRY = WS-BIG-PRODUCT / 10000
+000810     END-PERFORM.
+000820     IF WS-BIG-CARRY NOT = 0
+000830         MOVE "Y" TO LK-OVERFLOW-SW
+000840     END-IF.
+000850 2000-EXIT.
+000860     EXIT.
